@@ -3,34 +3,602 @@ PROGRAM-ID. DayTwo.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-    SELECT InputFile ASSIGN TO 'inputs.txt'
-        ORGANIZATION IS LINE SEQUENTIAL.
+    SELECT InputFile ASSIGN TO DYNAMIC CurrentInputFile
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS InputFileStatus.
+    SELECT FileListFile ASSIGN TO 'filelist.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS FileListFileStatus.
+    SELECT ReportFile ASSIGN TO 'report.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ReportFileStatus.
+    SELECT CheckpointFile ASSIGN TO 'checkpoint.dat'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS CheckpointStatus.
+    SELECT ExceptionsFile ASSIGN TO 'exceptions.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ExceptionsFileStatus.
+    SELECT HistoryFile ASSIGN TO 'history.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS HistoryFileStatus.
+    SELECT ReworkFile ASSIGN TO 'rework.txt'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ReworkFileStatus.
+    SELECT ToleranceFile ASSIGN TO 'tolerance.cfg'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ToleranceFileStatus.
+    SELECT ThresholdFile ASSIGN TO 'threshold.cfg'
+        ORGANIZATION IS LINE SEQUENTIAL
+        FILE STATUS IS ThresholdFileStatus.
 
 DATA DIVISION.
 FILE SECTION.
 FD InputFile.
 01 Ln PIC X(100).
 
+FD FileListFile.
+01 FileListRec PIC X(100).
+
+FD ReportFile.
+01 ReportRec PIC X(250).
+
+FD ExceptionsFile.
+01 ExceptionsRec PIC X(250).
+
+FD HistoryFile.
+01 HistoryRec PIC X(80).
+
+FD ReworkFile.
+01 ReworkRec PIC X(250).
+
+FD ToleranceFile.
+01 ToleranceRec PIC X(20).
+
+FD ThresholdFile.
+01 ThresholdRec PIC X(20).
+
+FD CheckpointFile.
+01 CheckpointRec.
+    05 CkFileIndex          PIC 9(5).
+    05 CkLineNo             PIC 9(9).
+    05 CkCounter            PIC 9(9).
+    05 CkStrictSafeCounter  PIC 9(9).
+    05 CkDampenerSafeCounter PIC 9(9).
+    05 CkExceptionCounter   PIC 9(9).
+    05 CkTotalLinesRead     PIC 9(9).
+    05 CkFileCounter                PIC 9(9).
+    05 CkFileStrictSafeCounter      PIC 9(9).
+    05 CkFileDampenerSafeCounter    PIC 9(9).
+    05 CkFileExceptionCounter       PIC 9(9).
+    05 CkFileLinesRead              PIC 9(9).
+    05 CkUsingFileList              PIC X.
+    05 CkInputFile                  PIC X(100).
+
 WORKING-STORAGE SECTION.
 01 EOF          PIC X VALUE 'N'.
 01 Result PIC 9(1).
+01 DampenerUsed PIC X.
+01 Malformed PIC X.
+01 MalformedReason PIC X(30).
+01 FailIdx PIC 9(5).
+01 MinDiff PIC 9(5) VALUE 1.
+01 MaxDiff PIC 9(5) VALUE 3.
 01 Counter PIC 9(5) VALUE 0.
+01 StrictSafeCounter    PIC 9(5) VALUE 0.
+01 DampenerSafeCounter  PIC 9(5) VALUE 0.
+01 ExceptionCounter     PIC 9(5) VALUE 0.
+01 LineNo PIC 9(5) VALUE 0.
+01 TotalLinesRead       PIC 9(6) VALUE 0.
+
+01 CheckpointStatus     PIC XX.
+01 ReportFileStatus     PIC XX.
+01 ExceptionsFileStatus PIC XX.
+01 HistoryFileStatus    PIC XX.
+01 ReworkFileStatus     PIC XX.
+01 ToleranceFileStatus  PIC XX.
+01 ThresholdFileStatus  PIC XX.
+01 InputFileStatus      PIC XX.
+01 FileListFileStatus   PIC XX.
+01 Resuming             PIC X VALUE 'N'.
+01 CkResumeFileIndex            PIC 9(5) VALUE 0.
+01 CkResumeLineNo               PIC 9(9) VALUE 0.
+01 CkResumeCounter              PIC 9(9) VALUE 0.
+01 CkResumeStrictSafeCounter    PIC 9(9) VALUE 0.
+01 CkResumeDampenerSafeCounter  PIC 9(9) VALUE 0.
+01 CkResumeExceptionCounter     PIC 9(9) VALUE 0.
+01 CkResumeTotalLinesRead       PIC 9(9) VALUE 0.
+01 CkResumeFileCounter              PIC 9(9) VALUE 0.
+01 CkResumeFileStrictSafeCounter    PIC 9(9) VALUE 0.
+01 CkResumeFileDampenerSafeCounter  PIC 9(9) VALUE 0.
+01 CkResumeFileExceptionCounter     PIC 9(9) VALUE 0.
+01 CkResumeFileLinesRead            PIC 9(9) VALUE 0.
+01 CkResumeUsingFileList            PIC X VALUE 'N'.
+01 CkResumeInputFile                PIC X(100).
+01 ValidateFileIndex    PIC 9(5) VALUE 0.
+01 ValidateEOF          PIC X VALUE 'N'.
+01 ValidateFoundFile    PIC X(100) VALUE SPACES.
+
+01 SafetyThresholdPct  PIC 9(3) VALUE 80.
+01 SafePct             PIC 9(3) VALUE 0.
+
+01 UnsafeCounter        PIC 9(6) VALUE 0.
+01 CurrentDate          PIC X(21).
+01 HistoryLine.
+    05 HistRunDate      PIC X(10).
+    05 FILLER           PIC X(2) VALUE SPACES.
+    05 HistTotalLines   PIC Z(5)9.
+    05 FILLER           PIC X(2) VALUE SPACES.
+    05 HistSafeCount    PIC Z(5)9.
+    05 FILLER           PIC X(2) VALUE SPACES.
+    05 HistUnsafeCount  PIC Z(5)9.
+    05 FILLER           PIC X(2) VALUE SPACES.
+    05 HistExceptionCount PIC Z(5)9.
+
+01 CurrentInputFile     PIC X(100) VALUE 'inputs.txt'.
+01 UsingFileList        PIC X VALUE 'N'.
+01 FileListEOF          PIC X VALUE 'N'.
+01 FileIndex            PIC 9(5) VALUE 0.
+01 SrcFileDisplay       PIC X(100).
+
+01 FileCounter              PIC 9(5) VALUE 0.
+01 FileStrictSafeCounter    PIC 9(5) VALUE 0.
+01 FileDampenerSafeCounter  PIC 9(5) VALUE 0.
+01 FileExceptionCounter     PIC 9(5) VALUE 0.
+01 FileLinesRead            PIC 9(6) VALUE 0.
+
+01 ReportLine.
+    05 RptSeq       PIC Z(4)9.
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 RptFile      PIC X(100).
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 RptStatus    PIC X(9).
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 RptReason    PIC X(20).
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 RptLn        PIC X(100).
+
+01 ExceptionsLine.
+    05 ExcSeq       PIC Z(4)9.
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 ExcFile      PIC X(100).
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 ExcReason    PIC X(30).
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 ExcLn        PIC X(100).
+
+01 ReworkLine.
+    05 RwkSeq       PIC Z(4)9.
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 RwkFile      PIC X(100).
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 RwkReason    PIC X(20).
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 RwkFailIdx   PIC Z(4)9.
+    05 FILLER       PIC X(2) VALUE SPACES.
+    05 RwkLn        PIC X(100).
 
 PROCEDURE DIVISION.
-    OPEN INPUT InputFile
-    PERFORM UNTIL EOF = 'Y'
-        READ InputFile INTO Ln
+    PERFORM LoadTolerances
+    PERFORM LoadThreshold
+    PERFORM LoadCheckpoint
+    PERFORM DetectFileList
+    PERFORM ValidateResume
+
+    IF Resuming = 'Y' THEN
+        OPEN EXTEND ReportFile
+        IF ReportFileStatus = "35" THEN
+            OPEN OUTPUT ReportFile
+        END-IF
+        OPEN EXTEND ExceptionsFile
+        IF ExceptionsFileStatus = "35" THEN
+            OPEN OUTPUT ExceptionsFile
+        END-IF
+        OPEN EXTEND ReworkFile
+        IF ReworkFileStatus = "35" THEN
+            OPEN OUTPUT ReworkFile
+        END-IF
+        MOVE CkResumeCounter TO Counter
+        MOVE CkResumeStrictSafeCounter TO StrictSafeCounter
+        MOVE CkResumeDampenerSafeCounter TO DampenerSafeCounter
+        MOVE CkResumeExceptionCounter TO ExceptionCounter
+        MOVE CkResumeTotalLinesRead TO TotalLinesRead
+    ELSE
+        OPEN OUTPUT ReportFile
+        OPEN OUTPUT ExceptionsFile
+        OPEN OUTPUT ReworkFile
+    END-IF
+
+    IF UsingFileList = 'Y' THEN
+        PERFORM ProcessFileList
+    ELSE
+        MOVE 'inputs.txt' TO CurrentInputFile
+        MOVE 1 TO FileIndex
+        PERFORM ProcessOneFile
+    END-IF
+
+    CLOSE ReportFile
+    CLOSE ExceptionsFile
+    CLOSE ReworkFile
+
+    PERFORM ClearCheckpoint
+
+    DISPLAY "===== GRAND TOTALS ====="
+    DISPLAY "COUNTER VALUE"
+    DISPLAY Counter
+    DISPLAY "SAFE (STRICT, NO REMOVALS)"
+    DISPLAY StrictSafeCounter
+    DISPLAY "SAFE (DAMPENER, ONE REMOVAL)"
+    DISPLAY DampenerSafeCounter
+    DISPLAY "EXCEPTIONS (MALFORMED LINES)"
+    DISPLAY ExceptionCounter
+
+    PERFORM CheckSafetyRate
+    PERFORM WriteHistory
+
+STOP RUN.
+
+*>******************************************************************
+LoadTolerances SECTION.
+*>******************************************************************
+    OPEN INPUT ToleranceFile
+    IF ToleranceFileStatus = "00" THEN
+        READ ToleranceFile INTO ToleranceRec
+            AT END
+                CONTINUE
+            NOT AT END
+                IF FUNCTION TRIM(ToleranceRec) IS NUMERIC THEN
+                    MOVE FUNCTION TRIM(ToleranceRec) TO MinDiff
+                END-IF
+        END-READ
+        READ ToleranceFile INTO ToleranceRec
+            AT END
+                CONTINUE
+            NOT AT END
+                IF FUNCTION TRIM(ToleranceRec) IS NUMERIC THEN
+                    MOVE FUNCTION TRIM(ToleranceRec) TO MaxDiff
+                END-IF
+        END-READ
+        CLOSE ToleranceFile
+    END-IF
+EXIT.
+
+*>******************************************************************
+LoadThreshold SECTION.
+*>******************************************************************
+    OPEN INPUT ThresholdFile
+    IF ThresholdFileStatus = "00" THEN
+        READ ThresholdFile INTO ThresholdRec
+            AT END
+                CONTINUE
+            NOT AT END
+                IF FUNCTION TRIM(ThresholdRec) IS NUMERIC THEN
+                    MOVE FUNCTION TRIM(ThresholdRec) TO SafetyThresholdPct
+                END-IF
+        END-READ
+        CLOSE ThresholdFile
+    END-IF
+EXIT.
+
+*>******************************************************************
+DetectFileList SECTION.
+*>******************************************************************
+    OPEN INPUT FileListFile
+    IF FileListFileStatus = "00" THEN
+        MOVE 'Y' TO UsingFileList
+        CLOSE FileListFile
+    ELSE
+        MOVE 'N' TO UsingFileList
+    END-IF
+EXIT.
+
+*>******************************************************************
+ValidateResume SECTION.
+*>******************************************************************
+    *> The checkpoint only records progress within a single run mode
+    *> (single-file vs. filelist.txt-driven). An overnight batch's
+    *> drop directory can legitimately change between an abend and its
+    *> retry (req 001/006), so a checkpoint written under one mode
+    *> can't be trusted by a retry running under the other - resuming
+    *> off it would seed grand totals from, and skip lines in, a file
+    *> that has nothing to do with the current run.
+    IF Resuming = 'Y' AND CkResumeUsingFileList NOT = UsingFileList THEN
+        DISPLAY "WARNING: CHECKPOINT WAS WRITTEN UNDER A DIFFERENT RUN "
+                "MODE (FILELIST.TXT PRESENCE CHANGED) - IGNORING "
+                "CHECKPOINT AND STARTING FRESH"
+        MOVE 'N' TO Resuming
+        PERFORM ClearCheckpoint
+    END-IF
+
+    *> filelist.txt itself can be reordered/edited between an abend and
+    *> its retry - confirm the file that was actually in progress is
+    *> still at the checkpointed position before trusting any of the
+    *> CkResume* seed values (grand totals, per-file subtotals, and the
+    *> line-skip point all assume the file set hasn't moved under us).
+    IF Resuming = 'Y' AND UsingFileList = 'Y' AND CkResumeFileIndex > 0 THEN
+        PERFORM ValidateResumeFileList
+    END-IF
+EXIT.
+
+*>******************************************************************
+ValidateResumeFileList SECTION.
+*>******************************************************************
+    MOVE 0 TO ValidateFileIndex
+    MOVE 'N' TO ValidateEOF
+    MOVE SPACES TO ValidateFoundFile
+
+    OPEN INPUT FileListFile
+    PERFORM UNTIL ValidateEOF = 'Y' OR ValidateFileIndex = CkResumeFileIndex
+        READ FileListFile INTO FileListRec
             AT END
-                MOVE 'Y' TO EOF
+                MOVE 'Y' TO ValidateEOF
             NOT AT END
-              *>  DISPLAY Ln
-               CALL 'EvalLn' USING Ln, Result
-               COMPUTE Counter = Counter + Result          
+                IF FUNCTION TRIM(FileListRec) NOT = SPACES THEN
+                    COMPUTE ValidateFileIndex = ValidateFileIndex + 1
+                    MOVE FUNCTION TRIM(FileListRec) TO ValidateFoundFile
+                END-IF
         END-READ
     END-PERFORM
-    CLOSE InputFile
+    CLOSE FileListFile
 
+    IF ValidateFileIndex NOT = CkResumeFileIndex
+            OR ValidateFoundFile NOT = CkResumeInputFile THEN
+        DISPLAY "WARNING: FILELIST.TXT NO LONGER MATCHES THE FILE SET "
+                "THAT PRODUCED THE CHECKPOINT (POSITION " CkResumeFileIndex
+                " WAS " FUNCTION TRIM(CkResumeInputFile) ") - IGNORING "
+                "CHECKPOINT AND STARTING FRESH"
+        MOVE 'N' TO Resuming
+        PERFORM ClearCheckpoint
+    END-IF
+EXIT.
 
-    DISPLAY "COUNTER VALUE"
-    DISPLAY Counter
-STOP RUN.
+*>******************************************************************
+ProcessFileList SECTION.
+*>******************************************************************
+    OPEN INPUT FileListFile
+    PERFORM UNTIL FileListEOF = 'Y'
+        READ FileListFile INTO FileListRec
+            AT END
+                MOVE 'Y' TO FileListEOF
+            NOT AT END
+                IF FUNCTION TRIM(FileListRec) NOT = SPACES THEN
+                    COMPUTE FileIndex = FileIndex + 1
+                    IF Resuming = 'Y' AND FileIndex < CkResumeFileIndex THEN
+                        CONTINUE
+                    ELSE
+                        MOVE FUNCTION TRIM(FileListRec) TO CurrentInputFile
+                        PERFORM ProcessOneFile
+                    END-IF
+                END-IF
+        END-READ
+    END-PERFORM
+    CLOSE FileListFile
+EXIT.
+
+*>******************************************************************
+ProcessOneFile SECTION.
+*>******************************************************************
+    MOVE 'N' TO EOF
+    IF Resuming = 'N' THEN
+        MOVE 0 TO LineNo
+    END-IF
+
+    IF Resuming = 'Y' AND FileIndex = CkResumeFileIndex THEN
+        MOVE CkResumeFileCounter TO FileCounter
+        MOVE CkResumeFileStrictSafeCounter TO FileStrictSafeCounter
+        MOVE CkResumeFileDampenerSafeCounter TO FileDampenerSafeCounter
+        MOVE CkResumeFileExceptionCounter TO FileExceptionCounter
+        MOVE CkResumeFileLinesRead TO FileLinesRead
+    ELSE
+        MOVE 0 TO FileCounter
+        MOVE 0 TO FileStrictSafeCounter
+        MOVE 0 TO FileDampenerSafeCounter
+        MOVE 0 TO FileExceptionCounter
+        MOVE 0 TO FileLinesRead
+    END-IF
+
+    MOVE SPACES TO SrcFileDisplay
+    MOVE CurrentInputFile TO SrcFileDisplay
+
+    OPEN INPUT InputFile
+    IF InputFileStatus = "35" THEN
+        DISPLAY "WARNING: INPUT FILE NOT FOUND, SKIPPING: "
+                FUNCTION TRIM(CurrentInputFile)
+    ELSE
+        PERFORM UNTIL EOF = 'Y'
+            READ InputFile INTO Ln
+                AT END
+                    MOVE 'Y' TO EOF
+                NOT AT END
+                   COMPUTE LineNo = LineNo + 1
+                   IF Resuming = 'Y' AND LineNo <= CkResumeLineNo THEN
+                       CONTINUE
+                   ELSE
+                       COMPUTE TotalLinesRead = TotalLinesRead + 1
+                       COMPUTE FileLinesRead = FileLinesRead + 1
+                       CALL 'EvalLn' USING Ln, Result, DampenerUsed,
+                           Malformed, MalformedReason, FailIdx,
+                           MinDiff, MaxDiff
+
+                       MOVE LineNo TO RptSeq
+                       MOVE SrcFileDisplay TO RptFile
+                       MOVE SPACES TO RptReason
+                       IF Malformed = 'Y' THEN
+                           COMPUTE ExceptionCounter = ExceptionCounter + 1
+                           COMPUTE FileExceptionCounter = FileExceptionCounter + 1
+                           MOVE "MALFORMED" TO RptStatus
+                           MOVE LineNo TO ExcSeq
+                           MOVE SrcFileDisplay TO ExcFile
+                           MOVE MalformedReason TO ExcReason
+                           MOVE Ln TO ExcLn
+                           WRITE ExceptionsRec FROM ExceptionsLine
+                       ELSE
+                           IF Result = 1 THEN
+                               COMPUTE Counter = Counter + 1
+                               COMPUTE FileCounter = FileCounter + 1
+                               MOVE "SAFE" TO RptStatus
+                               IF DampenerUsed = 'Y' THEN
+                                   COMPUTE DampenerSafeCounter = DampenerSafeCounter + 1
+                                   COMPUTE FileDampenerSafeCounter = FileDampenerSafeCounter + 1
+                               ELSE
+                                   COMPUTE StrictSafeCounter = StrictSafeCounter + 1
+                                   COMPUTE FileStrictSafeCounter = FileStrictSafeCounter + 1
+                               END-IF
+                           ELSE
+                               MOVE "UNSAFE" TO RptStatus
+                               EVALUATE Result
+                                   WHEN 2
+                                       MOVE "DIRECTION REVERSAL" TO RptReason
+                                   WHEN 3
+                                       MOVE "JUMP TOO LARGE" TO RptReason
+                                   WHEN 4
+                                       MOVE "JUMP TOO SMALL/ZERO" TO RptReason
+                                   WHEN OTHER
+                                       MOVE SPACES TO RptReason
+                               END-EVALUATE
+
+                               MOVE LineNo TO RwkSeq
+                               MOVE SrcFileDisplay TO RwkFile
+                               MOVE RptReason TO RwkReason
+                               MOVE FailIdx TO RwkFailIdx
+                               MOVE Ln TO RwkLn
+                               WRITE ReworkRec FROM ReworkLine
+                           END-IF
+                       END-IF
+                       MOVE Ln TO RptLn
+                       WRITE ReportRec FROM ReportLine
+
+                       *> Checkpoint after every line, not on an interval -
+                       *> report.txt/exceptions.txt/rework.txt are written
+                       *> every line, and the checkpoint is what decides
+                       *> which lines a resumed run skips re-writing. A
+                       *> wider interval left a gap where an abend between
+                       *> checkpoints caused already-written audit records
+                       *> to be reprocessed and duplicated on resume even
+                       *> though the running counters (seeded from the
+                       *> checkpoint) stayed correct.
+                       PERFORM WriteCheckpoint
+                   END-IF
+            END-READ
+        END-PERFORM
+        CLOSE InputFile
+
+        DISPLAY "===== FILE TOTALS: " FUNCTION TRIM(SrcFileDisplay) " ====="
+        DISPLAY "TOTAL LINES READ"
+        DISPLAY FileLinesRead
+        DISPLAY "COUNTER VALUE"
+        DISPLAY FileCounter
+        DISPLAY "SAFE (STRICT, NO REMOVALS)"
+        DISPLAY FileStrictSafeCounter
+        DISPLAY "SAFE (DAMPENER, ONE REMOVAL)"
+        DISPLAY FileDampenerSafeCounter
+        DISPLAY "EXCEPTIONS (MALFORMED LINES)"
+        DISPLAY FileExceptionCounter
+
+        *> No separate file-completion checkpoint needed here anymore -
+        *> per-line checkpointing above already covers the last line of
+        *> every file, so the checkpoint is always current when a file
+        *> closes.
+    END-IF
+
+    MOVE 'N' TO Resuming
+EXIT.
+
+*>******************************************************************
+CheckSafetyRate SECTION.
+*>******************************************************************
+    IF TotalLinesRead = 0 THEN
+        MOVE 0 TO SafePct
+    ELSE
+        COMPUTE SafePct = (Counter * 100) / TotalLinesRead
+    END-IF
+
+    DISPLAY "SAFETY RATE PCT"
+    DISPLAY SafePct
+
+    IF SafePct < SafetyThresholdPct THEN
+        MOVE 1 TO RETURN-CODE
+        DISPLAY "WARNING: SAFETY RATE BELOW THRESHOLD OF "
+                SafetyThresholdPct
+    END-IF
+EXIT.
+
+*>******************************************************************
+WriteHistory SECTION.
+*>******************************************************************
+    COMPUTE UnsafeCounter = TotalLinesRead - Counter - ExceptionCounter
+
+    MOVE FUNCTION CURRENT-DATE TO CurrentDate
+    STRING CurrentDate(1:4) '-' CurrentDate(5:2) '-' CurrentDate(7:2)
+        DELIMITED BY SIZE INTO HistRunDate
+    END-STRING
+
+    MOVE TotalLinesRead TO HistTotalLines
+    MOVE Counter TO HistSafeCount
+    MOVE UnsafeCounter TO HistUnsafeCount
+    MOVE ExceptionCounter TO HistExceptionCount
+
+    OPEN EXTEND HistoryFile
+    IF HistoryFileStatus = "35" THEN
+        OPEN OUTPUT HistoryFile
+    END-IF
+    WRITE HistoryRec FROM HistoryLine
+    CLOSE HistoryFile
+EXIT.
+
+*>******************************************************************
+LoadCheckpoint SECTION.
+*>******************************************************************
+    OPEN INPUT CheckpointFile
+    IF CheckpointStatus = "00" THEN
+        READ CheckpointFile
+            AT END
+                CONTINUE
+            NOT AT END
+                MOVE 'Y' TO Resuming
+                MOVE CkFileIndex TO CkResumeFileIndex
+                MOVE CkLineNo TO CkResumeLineNo
+                MOVE CkCounter TO CkResumeCounter
+                MOVE CkStrictSafeCounter TO CkResumeStrictSafeCounter
+                MOVE CkDampenerSafeCounter TO CkResumeDampenerSafeCounter
+                MOVE CkExceptionCounter TO CkResumeExceptionCounter
+                MOVE CkTotalLinesRead TO CkResumeTotalLinesRead
+                MOVE CkFileCounter TO CkResumeFileCounter
+                MOVE CkFileStrictSafeCounter TO CkResumeFileStrictSafeCounter
+                MOVE CkFileDampenerSafeCounter TO CkResumeFileDampenerSafeCounter
+                MOVE CkFileExceptionCounter TO CkResumeFileExceptionCounter
+                MOVE CkFileLinesRead TO CkResumeFileLinesRead
+                MOVE CkUsingFileList TO CkResumeUsingFileList
+                MOVE CkInputFile TO CkResumeInputFile
+        END-READ
+        CLOSE CheckpointFile
+    END-IF
+EXIT.
+
+*>******************************************************************
+WriteCheckpoint SECTION.
+*>******************************************************************
+    OPEN OUTPUT CheckpointFile
+    MOVE FileIndex TO CkFileIndex
+    MOVE LineNo TO CkLineNo
+    MOVE Counter TO CkCounter
+    MOVE StrictSafeCounter TO CkStrictSafeCounter
+    MOVE DampenerSafeCounter TO CkDampenerSafeCounter
+    MOVE ExceptionCounter TO CkExceptionCounter
+    MOVE TotalLinesRead TO CkTotalLinesRead
+    MOVE FileCounter TO CkFileCounter
+    MOVE FileStrictSafeCounter TO CkFileStrictSafeCounter
+    MOVE FileDampenerSafeCounter TO CkFileDampenerSafeCounter
+    MOVE FileExceptionCounter TO CkFileExceptionCounter
+    MOVE FileLinesRead TO CkFileLinesRead
+    MOVE UsingFileList TO CkUsingFileList
+    MOVE CurrentInputFile TO CkInputFile
+    WRITE CheckpointRec
+    CLOSE CheckpointFile
+EXIT.
+
+*>******************************************************************
+ClearCheckpoint SECTION.
+*>******************************************************************
+    OPEN OUTPUT CheckpointFile
+    CLOSE CheckpointFile
+EXIT.
