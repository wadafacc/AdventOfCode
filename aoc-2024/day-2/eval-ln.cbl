@@ -11,43 +11,102 @@ IDENTIFICATION DIVISION.
            01 Counter       PIC 9(1)   VALUE 0.
            01 TempDiff      PIC 9(5)   VALUE 0.
            01 Diff          PIC S9(5)  VALUE 0.
+           01 FailReasonCode PIC 9(1)  VALUE 0.
+           01 RemovalIdx     PIC 9(5)  VALUE 0.
 
            01 Items.
-               05 Item      OCCURS 10 TIMES
+               05 Item      OCCURS 50 TIMES
                             PIC 9(3) VALUE 0.
+           01 ItemCount     PIC 9(5)   VALUE 0.
+
+           01 TrimLn        PIC X(100).
+           01 TrimLen       PIC 9(5)   VALUE 0.
+           01 LnPtr         PIC 9(5)   VALUE 1.
+           01 TokenBuf      PIC X(20).
+           01 TokenLen      PIC 9(5)   VALUE 0.
 
            01 Len           PIC 9(5)   VALUE 0.
 
        LINKAGE SECTION.
            01 Ln            PIC X(100).
-           01 Result        PIC 9(1). *> 0 = Unsafe, 1 = Safe
-
-       PROCEDURE DIVISION USING Ln, Result.
+           01 Result        PIC 9(1). *> 1 = Safe
+                                       *> 2 = Unsafe, direction reversal
+                                       *> 3 = Unsafe, jump too large (> 3)
+                                       *> 4 = Unsafe, jump too small/zero (< 1)
+           01 DampenerUsed  PIC X.    *> Y = safe only after removing one level
+           01 Malformed     PIC X.    *> Y = line was excluded, see MalformedReason
+           01 MalformedReason PIC X(30).
+           01 FailIdx       PIC 9(5). *> position in the (post-dampener) levels
+                                       *> where the unsafe comparison fired
+           01 MinDiff       PIC 9(5). *> smallest allowed level-to-level change
+           01 MaxDiff       PIC 9(5). *> largest allowed level-to-level change
+
+       PROCEDURE DIVISION USING Ln, Result, DampenerUsed, Malformed,
+               MalformedReason, FailIdx, MinDiff, MaxDiff.
 
            PERFORM MainSection.
+           EXIT PROGRAM.
 
        MainSection SECTION.
-           *> Unstring Input
-           UNSTRING Ln DELIMITED BY ALL SPACES
-               INTO Item(1)
-                    Item(2)
-                    Item(3)
-                    Item(4)
-                    Item(5)
-                    Item(6)
-                    Item(7)
-                    Item(8)
-           END-UNSTRING
+           MOVE 'N' TO DampenerUsed
+           MOVE 'N' TO Malformed
+           MOVE SPACES TO MalformedReason
+           MOVE 0 TO FailIdx
+
+           *> Tokenize Input - real level count, not a hardcoded 8
+           MOVE FUNCTION TRIM(Ln) TO TrimLn
+           COMPUTE TrimLen = FUNCTION LENGTH(FUNCTION TRIM(Ln))
+           MOVE 1 TO LnPtr
+           MOVE 0 TO ItemCount
+           PERFORM UNTIL LnPtr > TrimLen OR ItemCount >= 50
+                            OR Malformed = 'Y'
+               COMPUTE ItemCount = ItemCount + 1
+               MOVE SPACES TO TokenBuf
+               UNSTRING TrimLn DELIMITED BY ALL SPACES
+                   INTO TokenBuf
+                   WITH POINTER LnPtr
+               END-UNSTRING
+               COMPUTE TokenLen = FUNCTION LENGTH(FUNCTION TRIM(TokenBuf))
+               IF TokenLen = 0 OR TokenBuf(1:TokenLen) IS NOT NUMERIC THEN
+                   MOVE 'Y' TO Malformed
+                   MOVE "NON-NUMERIC TOKEN" TO MalformedReason
+               ELSE
+                   MOVE TokenBuf TO Item(ItemCount)
+               END-IF
+           END-PERFORM
+
+           IF Malformed = 'N' AND ItemCount >= 50 AND LnPtr <= TrimLen THEN
+               MOVE 'Y' TO Malformed
+               MOVE "TOO MANY TOKENS" TO MalformedReason
+           END-IF
+
+           IF Malformed = 'N' AND ItemCount < 2 THEN
+               MOVE 'Y' TO Malformed
+               MOVE "FEWER THAN 2 TOKENS" TO MalformedReason
+           END-IF
+
+           IF Malformed = 'Y' THEN
+               INITIALIZE Items
+               EXIT SECTION
+           END-IF
 
            *> Initialize CurrentSign
-           COMPUTE CurrentSign = 
+           COMPUTE CurrentSign =
                     FUNCTION MIN(1, FUNCTION MAX(Item(1) - Item(2), -1))
 
            *> Main Loop
-           PERFORM VARYING Idx FROM 1 BY 1 UNTIL Idx >= 10
+           MOVE 1 TO Idx
+           PERFORM UNTIL Idx >= ItemCount
                PERFORM Handling
            END-PERFORM
 
+           *> Loop completed without an unsafe EXIT PROGRAM - report safe.
+           *> (No longer masked by zero-padded Items now that ItemCount is exact.)
+           COMPUTE Result = 1
+           IF Counter >= 1 THEN
+               MOVE 'Y' TO DampenerUsed
+           END-IF
+
            *> Reset Items
            INITIALIZE Items
        EXIT.
@@ -57,21 +116,11 @@ IDENTIFICATION DIVISION.
       *>******************************************************************
            *> Calculate Next Index
            COMPUTE NextIdx = Idx + 1
-           IF NextIdx > 8 THEN
-               CONTINUE
-           END-IF
 
            *> Sign Calculation
            COMPUTE PREVSIGN = 
             FUNCTION MIN(1, FUNCTION MAX(Item(Idx) - Item(NextIdx), -1))
 
-           *> Check for Zero
-           IF Item(Idx) = 0 OR Item(NextIdx) = 0 THEN
-               COMPUTE Result = 1
-               DISPLAY "RETURNING 1"
-               EXIT PROGRAM
-           END-IF
-
            *> Calculate Difference
            COMPUTE TempDiff = FUNCTION ABS(Item(Idx) - Item(NextIdx))
 
@@ -83,16 +132,29 @@ IDENTIFICATION DIVISION.
                    " | PREVSIGN: " PrevSign
 
            *> Validate Difference and Sign
-           IF TempDiff > 3 OR TempDiff < 1 OR PrevSign NOT EQUAL TO CurrentSign THEN
+           IF TempDiff > MaxDiff OR TempDiff < MinDiff
+                   OR PrevSign NOT EQUAL TO CurrentSign THEN
+               IF PrevSign NOT EQUAL TO CurrentSign THEN
+                   MOVE 2 TO FailReasonCode
+               ELSE
+                   IF TempDiff > MaxDiff THEN
+                       MOVE 3 TO FailReasonCode
+                   ELSE
+                       MOVE 4 TO FailReasonCode
+                   END-IF
+               END-IF
+
                COMPUTE Counter = Counter + 1
 
                *> Handle Safe Transition
                IF Counter = 1 THEN
 
-                   PERFORM VARYING RIdx FROM Idx BY 1 UNTIL RIdx >= 10
+                   MOVE Idx TO RemovalIdx
+                   PERFORM VARYING RIdx FROM Idx BY 1 UNTIL RIdx >= ItemCount
                        MOVE Item(RIdx + 1) TO Item(RIdx)
                    END-PERFORM
-                   MOVE 0 TO Item(10)
+                   MOVE 0 TO Item(ItemCount)
+                   COMPUTE ItemCount = ItemCount - 1
 
                    MOVE 0 to Idx
                    DISPLAY "COUNTER INCREASED; RESTARTING: " Items
@@ -104,10 +166,22 @@ IDENTIFICATION DIVISION.
 
            *> Handle Unsafe Condition
            IF Counter > 1 THEN
-               COMPUTE Result = 0
+               MOVE FailReasonCode TO Result
+               *> Idx indexes the post-removal Items array; translate back
+               *> to the original (pre-dampener) token position so FailIdx
+               *> lines up with the raw Ln text written to the rework file.
+               IF RemovalIdx > 0 AND Idx >= RemovalIdx THEN
+                   COMPUTE FailIdx = Idx + 1
+               ELSE
+                   MOVE Idx TO FailIdx
+               END-IF
                DISPLAY "EXITING"
                EXIT PROGRAM
            END-IF
+
+           *> Advance to the next pair (Idx was reset to 0 above on a
+           *> dampener restart, so this resumes the scan at Idx = 1)
+           COMPUTE Idx = Idx + 1
        EXIT.
 
       *>******************************************************************
